@@ -0,0 +1,31 @@
+      ******************************************************************
+      ******   STATEMENT-CODE DEFAULT TEMPLATE MASTER (DE-STM-COD)  ****
+      ******************************************************************
+      **                       COPYBOOK UPDATES                       **
+      ******************************************************************
+      * R SUBRAMANIAM                                                  *
+      * 08/08/2026 FEATURE BACKLOG REQ 005                             *
+      *          MIRRORS DE-STM-COD-KEY-AREA/DE-STM-COD-LAYOUT IN      *
+      *          Get_AccountParameters.cpy SO DESCDHST CAN TAKE THE    *
+      *          LIVE RECORD AS A LINKAGE PARAMETER WITHOUT PULLING    *
+      *          IN THE WHOLE WEB COMM AREA.                           *
+      ******************************************************************
+       01  STM-COD-MASTER-RECORD.
+           05  DE-STM-COD-KEY-AREA.
+               10  DE-STM-COD-FIRM-NO                   PIC S9(3).
+               10  DE-STM-COD-SUB-NO                     PIC S9(3).
+           05  DE-STM-COD-LAYOUT.
+               10  DE-STM-COD-REP                       PIC X(4).
+               10  DE-STM-COD-STMT-CODE-IND              PIC X(1).
+               10  DE-STM-COD-FILE-TYPE-IND               PIC X(1).
+               10  DE-STM-COD-COST-BASIS-SW               PIC X(1).
+               10  DE-STM-COD-TAX-LOTS-SW                 PIC X(1).
+               10  DE-STM-COD-REALIZED-IND                PIC X(1).
+               10  DE-STM-COD-OFF-PREMISE-SW              PIC X(1).
+               10  DE-STM-COD-PAYDOWN-OPEN-SW             PIC X(1).
+               10  DE-STM-COD-PAYDOWN-CLOS-SW             PIC X(1).
+               10  DE-STM-COD-DESCRIPTION                 PIC X(30).
+               10  DE-STM-COD-GORL-OVERRIDE-SW             PIC X(1).
+               10  DE-STM-COD-CHANGE-DATE                  PIC X(10).
+               10  DE-STM-COD-CHANGE-WHO-CODE              PIC X(3).
+               10  DE-STM-COD-TAX-LOTS-IND                 PIC X(1).
