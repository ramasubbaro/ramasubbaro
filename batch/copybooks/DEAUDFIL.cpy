@@ -0,0 +1,26 @@
+      ******************************************************************
+      ******          TRANSACTION AUDIT LOG RECORD (DE-AUDIT)        ****
+      ******************************************************************
+      **                       COPYBOOK UPDATES                       **
+      ******************************************************************
+      * R SUBRAMANIAM                                                  *
+      * 08/08/2026 FEATURE BACKLOG REQ 007                             *
+      *          ONE RECORD PER ADD/EDIT/CORR/VOID AGAINST ANY DE20050 *
+      *          APPLICATION. KEYED BY DE-AUDIT-TRANS-RID (UNIQUE PER   *
+      *          REQUEST) WITH AN ALTERNATE KEY ON DE-AUDIT-ORIGINATOR  *
+      *          SO "WHAT DID TERMINAL/CHANNEL X CHANGE" CAN BE PULLED  *
+      *          WITHOUT A FULL-FILE SCAN.                              *
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  DE-AUDIT-TRANS-RID            PIC X(12).
+           05  DE-AUDIT-ORIGINATOR           PIC X(8).
+           05  DE-AUDIT-TIMESTAMP            PIC X(26).
+           05  DE-AUDIT-TRANS-ORIGIN         PIC X(5).
+           05  DE-AUDIT-REQUEST-SOURCE-IND   PIC X(1).
+           05  DE-AUDIT-USERID               PIC X(10).
+           05  DE-AUDIT-APPLICATION          PIC X(4).
+           05  DE-AUDIT-FUNCTION             PIC X(4).
+           05  DE-AUDIT-KEY-AREA             PIC X(41).
+           05  DE-AUDIT-BEFORE-IMAGE         PIC X(300).
+           05  DE-AUDIT-AFTER-IMAGE          PIC X(300).
+           05  FILLER                        PIC X(50).
