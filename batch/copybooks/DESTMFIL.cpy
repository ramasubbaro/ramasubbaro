@@ -0,0 +1,46 @@
+      ******************************************************************
+      ******     ACCOUNT STATEMENT MASTER FILE RECORD (DE-ACT-STM)  ****
+      ******************************************************************
+      **                       COPYBOOK UPDATES                       **
+      ******************************************************************
+      * R SUBRAMANIAM                                                  *
+      * 08/08/2026 FEATURE BACKLOG REQ 003                             *
+      *          NEW FD RECORD FOR THE STATEMENT PREFERENCE MASTER     *
+      *          FILE, MIRRORS THE DE-ACT-STM-KEY-AREA/LAYOUT SHAPE    *
+      *          IN Get_AccountParameters.cpy INCLUDING THE NEW        *
+      *          LAST-GEN/NEXT-SCHED DATE FIELDS.                      *
+      ******************************************************************
+       01  STM-MASTER-RECORD.
+           05  DE-ACT-STM-KEY-AREA.
+               10  DE-ACT-STM-FIRM-NO                  PIC 9(3).
+               10  DE-ACT-STM-ACCT-NO                   PIC 9(8).
+           05  DE-ACT-STM-LAYOUT.
+               10  DE-ACT-STM-CHANGE-TIMESTAMP         PIC X(26).
+               10  DE-ACT-STM-STMT-CODE                PIC X(1).
+               10  DE-ACT-STM-STAT                     PIC 9(1).
+               10  DE-ACT-STM-MMF-SUPPRESS-IND         PIC X(1).
+               10  DE-ACT-STM-TAX-LOTS-IND             PIC X(1).
+               10  DE-ACT-STM-OFF-PREMISE-IND          PIC X(1).
+               10  DE-ACT-STM-REALIZED-IND             PIC X(1).
+               10  DE-ACT-STM-APLY-PYDWN-OPN-IND       PIC X(1).
+               10  DE-ACT-STM-APLY-PYDWN-CLS-IND       PIC X(1).
+               10  DE-ACT-STM-GORL-OVERRIDE-IND        PIC X(1).
+               10  DE-ACT-STM-REP-COPY-IND             PIC X(1).
+               10  DE-ACT-STM-DIST-METHOD-IND          PIC X(1).
+               10  DE-ACT-STM-CHANGE-WHO-CODE          PIC X(3).
+               10  DE-ACT-STM-CHANGE-USER-ID           PIC X(10).
+               10  DE-ACT-STM-MSG-SUPPRESS-IND         PIC X(1).
+               10  DE-ACT-STM-DVP-IND                  PIC X(1).
+               10  FILLER                              PIC X(26).
+               10  DE-ACT-STM-DEFAULTS.
+                   15  DE-ACT-STM-TAX-LOTS-DEFA            PIC X.
+                   15  DE-ACT-STM-OFF-PREMISE-DEFA         PIC X.
+                   15  DE-ACT-STM-REALIZED-DEFA            PIC X.
+                   15  DE-ACT-STM-APLY-PYDWN-OPN-DEFA      PIC X.
+                   15  DE-ACT-STM-APLY-PYDWN-CLS-DEFA      PIC X.
+                   15  DE-ACT-STM-GORL-OVERRIDE-DEFA       PIC X.
+                   15  DE-ACT-STM-REP-COPY-DEFA            PIC X.
+                   15  FILLER                              PIC X(3).
+               10  DE-ACT-STM-LAST-GEN-DATE            PIC 9(8).
+               10  DE-ACT-STM-NEXT-SCHED-DATE          PIC 9(8).
+               10  FILLER                              PIC X(84).
