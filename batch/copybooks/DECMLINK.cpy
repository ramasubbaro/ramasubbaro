@@ -0,0 +1,47 @@
+      ******************************************************************
+      ******   DE-COMM-AREA LINKAGE COPY FOR CALLABLE SUBPROGRAMS    ****
+      ******************************************************************
+      **                       COPYBOOK UPDATES                       **
+      ******************************************************************
+      * R SUBRAMANIAM                                                  *
+      * 08/08/2026 FEATURE BACKLOG REQ 007                             *
+      *          MIRRORS DE-COMM-AREA IN Get_AccountParameters.cpy SO  *
+      *          A SUBPROGRAM CAN RECEIVE IT BY REFERENCE FROM ANY     *
+      *          DE20050 CALLER WITHOUT COPYING THE WHOLE 4096-BYTE    *
+      *          WEB-DE20050-PARAMETERS GROUP INTO ITS LINKAGE.        *
+      ******************************************************************
+       01  LK-DE-COMM-AREA.
+           05  LK-DE-FIRM               PIC 9(3).
+           05  LK-DE-SUB                PIC 9(3).
+           05  LK-DE-REQ.
+               10  LK-DE-APPLICATION    PIC X(4).
+               10  LK-DE-FUNCTION       PIC X(4).
+           05  LK-DE-USER-INFO.
+               10  LK-DE-SECURITY-LEVEL     PIC XX.
+               10  LK-DE-ERROR-CODE         PIC 9(4).
+               10  LK-DE-USER.
+                   15  LK-DE-TERMID         PIC X(10).
+                   15  LK-DE-USERID         PIC X(10).
+               10  LK-DE-DEPT               PIC X(4).
+               10  LK-DE-WIRE-CODE          PIC X(4).
+           05  LK-DE-MESSAGE                PIC X(25).
+           05  LK-DE-ERROR-TO-TERM-SW       PIC X(1).
+           05  LK-DE-ERROR-OPTION           PIC X(1).
+           05  LK-DE-TRANS-RID              PIC X(12).
+           05  LK-DE-TRANS-ORIGIN           PIC X(5).
+           05  LK-DE-ERROR-RETURN-SUB       PIC 9(3).
+           05  LK-DE-ORIGINATOR             PIC X(8).
+           05  LK-DE-REQUEST-SOURCE-IND     PIC X(1).
+           05  LK-DE-MAX-BUFFER-IND         PIC X.
+           05  LK-DE-FILE-OR-DB-MODE        PIC X.
+           05  LK-DE-USER-ID-TYPE           PIC X(2).
+           05  LK-DE-INTERNAL-REGION-SW     PIC X(1).
+           05  LK-DE-RECORD-WAS-RETURNED-IND PIC X(1).
+           05  FILLER                       PIC X(60).
+           05  LK-DE-LAST-SET-ID.
+               10  LK-DE-LAST-SET-RID   PIC X(22).
+               10  LK-DE-LAST-SET-URI   PIC X(11).
+               10  LK-DE-LAST-SET-FILL  PIC X(12).
+           05  LK-DE-KEY-AREA.
+               10  LK-DE-SEARCH-FORMAT  PIC X.
+               10  LK-DE-KEY            PIC X(40).
