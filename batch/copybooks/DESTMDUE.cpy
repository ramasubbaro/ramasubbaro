@@ -0,0 +1,17 @@
+      ******************************************************************
+      ******        STATEMENT DUE-LIST OUTPUT RECORD               ******
+      ******************************************************************
+      **                       COPYBOOK UPDATES                       **
+      ******************************************************************
+      * R SUBRAMANIAM                                                  *
+      * 08/08/2026 FEATURE BACKLOG REQ 003                             *
+      *          OUTPUT RECORD FOR DESTMSCH - ONE LINE PER ACCOUNT     *
+      *          THAT IS DUE FOR STATEMENT GENERATION THIS CYCLE.      *
+      ******************************************************************
+       01  STM-DUE-RECORD.
+           05  STM-DUE-FIRM-NO                          PIC 9(3).
+           05  STM-DUE-ACCT-NO                          PIC 9(8).
+           05  STM-DUE-STMT-CODE                        PIC X(1).
+           05  STM-DUE-LAST-GEN-DATE                    PIC 9(8).
+           05  STM-DUE-NEXT-SCHED-DATE                  PIC 9(8).
+           05  FILLER                                   PIC X(27).
