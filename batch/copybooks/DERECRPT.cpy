@@ -0,0 +1,22 @@
+      ******************************************************************
+      ******        RECONCILIATION MISMATCH REPORT RECORD            ****
+      ******************************************************************
+      **                       COPYBOOK UPDATES                       **
+      ******************************************************************
+      * R SUBRAMANIAM                                                  *
+      * 08/08/2026 FEATURE BACKLOG REQ 008                             *
+      *          ONE LINE PER KEY WHERE THE FILE-MODE AND DB-MODE      *
+      *          EXTRACTS DISAGREE.                                    *
+      ******************************************************************
+       01  RECON-REPORT-LINE.
+           05  RECON-RPT-REC-TYPE            PIC X(3).
+           05  FILLER                        PIC X(1).
+           05  RECON-RPT-FIRM-NO              PIC 9(3).
+           05  FILLER                        PIC X(1).
+           05  RECON-RPT-SUB-OR-ACCT          PIC 9(8).
+           05  FILLER                        PIC X(1).
+           05  RECON-RPT-REASON               PIC X(20).
+           05  FILLER                        PIC X(1).
+           05  RECON-RPT-FILE-TIMESTAMP       PIC X(26).
+           05  FILLER                        PIC X(1).
+           05  RECON-RPT-DB-TIMESTAMP         PIC X(26).
