@@ -0,0 +1,33 @@
+      ******************************************************************
+      ******     DE-STM-COD CHANGE-HISTORY FILE RECORD              ******
+      ******************************************************************
+      **                       COPYBOOK UPDATES                       **
+      ******************************************************************
+      * R SUBRAMANIAM                                                  *
+      * 08/08/2026 FEATURE BACKLOG REQ 005                             *
+      *          ONE RECORD PER PRIOR VERSION OF A DE-STM-COD-LAYOUT   *
+      *          TEMPLATE. KEYED BY FIRM/SUB/SEQ-NO SO EVERY VERSION   *
+      *          EVER IN EFFECT FOR A FIRM/SUB IS RETRIEVABLE, NOT     *
+      *          JUST THE CURRENT ONE.                                 *
+      ******************************************************************
+       01  STM-COD-HIST-RECORD.
+           05  STM-COD-HIST-KEY.
+               10  DE-STM-COD-HIST-FIRM-NO              PIC S9(3).
+               10  DE-STM-COD-HIST-SUB-NO                PIC S9(3).
+               10  DE-STM-COD-HIST-SEQ-NO                PIC 9(4).
+           05  DE-STM-COD-HIST-REP                      PIC X(4).
+           05  DE-STM-COD-HIST-STMT-CODE-IND             PIC X(1).
+           05  DE-STM-COD-HIST-FILE-TYPE-IND             PIC X(1).
+           05  DE-STM-COD-HIST-COST-BASIS-SW             PIC X(1).
+           05  DE-STM-COD-HIST-TAX-LOTS-SW               PIC X(1).
+           05  DE-STM-COD-HIST-REALIZED-IND              PIC X(1).
+           05  DE-STM-COD-HIST-OFF-PREMISE-SW            PIC X(1).
+           05  DE-STM-COD-HIST-PAYDOWN-OPEN-SW           PIC X(1).
+           05  DE-STM-COD-HIST-PAYDOWN-CLOS-SW           PIC X(1).
+           05  DE-STM-COD-HIST-DESCRIPTION               PIC X(30).
+           05  DE-STM-COD-HIST-GORL-OVERRIDE-SW          PIC X(1).
+           05  DE-STM-COD-HIST-CHANGE-DATE               PIC X(10).
+           05  DE-STM-COD-HIST-CHANGE-WHO-CODE           PIC X(3).
+           05  DE-STM-COD-HIST-TAX-LOTS-IND              PIC X(1).
+           05  DE-STM-COD-HIST-SUPERSEDED-TS             PIC X(26).
+           05  FILLER                                    PIC X(20).
