@@ -0,0 +1,28 @@
+      ******************************************************************
+      ******        ACCOUNT HOLD MASTER FILE RECORD (DE-ACT-HLD)  ******
+      ******************************************************************
+      **                       COPYBOOK UPDATES                       **
+      ******************************************************************
+      * R SUBRAMANIAM                                                  *
+      * 08/08/2026 FEATURE BACKLOG REQ 002                             *
+      *          NEW FD RECORD FOR THE HOLD MASTER FILE, MIRRORS THE   *
+      *          DE-ACT-HLD-KEY-AREA/DE-ACT-HLD-LAYOUT SHAPE IN        *
+      *          Get_AccountParameters.cpy SO FIELD NAMES MATCH WHAT   *
+      *          DE20050 CALLERS ALREADY KNOW.                         *
+      ******************************************************************
+       01  HLD-MASTER-RECORD.
+           05  DE-ACT-HLD-KEY-AREA.
+               10  DE-ACT-HLD-FIRM-NO                  PIC 9(3).
+               10  DE-ACT-HLD-ACCT-NO                   PIC 9(8).
+           05  DE-ACT-HLD-LAYOUT.
+               10  DE-ACT-HLD-CHANGE-TIMESTAMP         PIC X(26).
+               10  DE-ACT-HLD-ACCT-METHOD-CODE         PIC X(1).
+               10  DE-ACT-HLD-PROCESSING-5B-IND        PIC X(1).
+               10  DE-ACT-HLD-APLY-PYDWN-OPN-IND       PIC X(1).
+               10  DE-ACT-HLD-APLY-PYDWN-CLS-IND       PIC X(1).
+               10  DE-ACT-HLD-CHANGE-WHO-CODE          PIC X(3).
+               10  DE-ACT-HLD-CHANGE-USER-ID           PIC X(10).
+               10  DE-ACT-HLD-REASON-CODE              PIC X(4).
+               10  DE-ACT-HLD-EXPIRATION-DATE          PIC 9(8).
+                   88  DE-ACT-HLD-NO-EXPIRATION       VALUE ZEROS.
+               10  FILLER                              PIC X(132).
