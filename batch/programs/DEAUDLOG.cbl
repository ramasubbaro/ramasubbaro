@@ -0,0 +1,87 @@
+      ******************************************************************
+      ******           TRANSACTION AUDIT LOG WRITER SUBPROGRAM       ******
+      ******************************************************************
+      ******************************************************************
+      **                      PROGRAM CHANGE HISTORY                    **
+      ******************************************************************
+      * R SUBRAMANIAM                                                  *
+      * 08/08/2026 FEATURE BACKLOG REQ 007                             *
+      *          CALLED FROM ANY DE20050 ADD/EDIT/CORR/VOID PROCESSING *
+      *          PARAGRAPH WITH THE LIVE DE-COMM-AREA PLUS THE BEFORE  *
+      *          AND AFTER VALUE IMAGES OF THE RECORD BEING CHANGED.   *
+      *          WRITES ONE ROW TO THE AUDIT LOG KEYED BY TRANS-RID.   *
+      *          CALL 'DEAUDLOG' USING DE-COMM-AREA                    *
+      *                               WS-AUDIT-BEFORE-IMAGE             *
+      *                               WS-AUDIT-AFTER-IMAGE              *
+      *                               WS-AUDIT-RETURN-CODE.             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DEAUDLOG.
+       AUTHOR.        R SUBRAMANIAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DE-AUDIT-TRANS-RID
+               ALTERNATE RECORD KEY IS DE-AUDIT-ORIGINATOR
+                   WITH DUPLICATES
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+           COPY DEAUDFIL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS          PIC XX.
+           88  WS-AUDIT-FILE-OK         VALUE '00'.
+           88  WS-AUDIT-FILE-DUP-KEY    VALUE '22'.
+
+       LINKAGE SECTION.
+           COPY DECMLINK.
+       01  LK-BEFORE-IMAGE                PIC X(300).
+       01  LK-AFTER-IMAGE                 PIC X(300).
+       01  LK-AUDIT-RETURN-CODE           PIC 9(2).
+           88  LK-AUDIT-WRITE-OK         VALUE ZEROS.
+           88  LK-AUDIT-WRITE-FAILED     VALUE 99.
+
+       PROCEDURE DIVISION USING LK-DE-COMM-AREA
+                                 LK-BEFORE-IMAGE
+                                 LK-AFTER-IMAGE
+                                 LK-AUDIT-RETURN-CODE.
+       0000-MAINLINE.
+           MOVE ZEROS TO LK-AUDIT-RETURN-CODE
+           OPEN I-O AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-OK
+               PERFORM 1000-BUILD-AUDIT-RECORD
+               PERFORM 2000-WRITE-AUDIT-RECORD
+               CLOSE AUDIT-LOG-FILE
+           ELSE
+               SET LK-AUDIT-WRITE-FAILED TO TRUE
+           END-IF
+           GOBACK.
+
+       1000-BUILD-AUDIT-RECORD.
+           INITIALIZE AUDIT-LOG-RECORD
+           MOVE LK-DE-TRANS-RID            TO DE-AUDIT-TRANS-RID
+           MOVE LK-DE-ORIGINATOR           TO DE-AUDIT-ORIGINATOR
+           CALL 'DETSTAMP' USING DE-AUDIT-TIMESTAMP
+           MOVE LK-DE-TRANS-ORIGIN         TO DE-AUDIT-TRANS-ORIGIN
+           MOVE LK-DE-REQUEST-SOURCE-IND
+                                    TO DE-AUDIT-REQUEST-SOURCE-IND
+           MOVE LK-DE-USERID               TO DE-AUDIT-USERID
+           MOVE LK-DE-APPLICATION          TO DE-AUDIT-APPLICATION
+           MOVE LK-DE-FUNCTION             TO DE-AUDIT-FUNCTION
+           MOVE LK-DE-KEY-AREA             TO DE-AUDIT-KEY-AREA
+           MOVE LK-BEFORE-IMAGE            TO DE-AUDIT-BEFORE-IMAGE
+           MOVE LK-AFTER-IMAGE             TO DE-AUDIT-AFTER-IMAGE.
+
+       2000-WRITE-AUDIT-RECORD.
+           WRITE AUDIT-LOG-RECORD
+           IF NOT WS-AUDIT-FILE-OK
+               SET LK-AUDIT-WRITE-FAILED TO TRUE
+           END-IF.
