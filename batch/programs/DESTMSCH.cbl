@@ -0,0 +1,168 @@
+      ******************************************************************
+      ******        DE20050 STATEMENT GENERATION SCHEDULER          ******
+      ******************************************************************
+      ******************************************************************
+      **                      PROGRAM CHANGE HISTORY                    **
+      ******************************************************************
+      * R SUBRAMANIAM                                                  *
+      * 08/08/2026 FEATURE BACKLOG REQ 003                             *
+      *          BATCH DRIVER - WALKS THE STATEMENT PREFERENCE MASTER  *
+      *          FILE BY DE-ACT-STM-STMT-CODE CYCLE AND WRITES A DUE   *
+      *          LIST FOR EVERY ACCOUNT WHOSE DE-ACT-STM-NEXT-SCHED-   *
+      *          DATE HAS ARRIVED, THEN ADVANCES LAST-GEN-DATE/NEXT-   *
+      *          SCHED-DATE BY THAT STMT-CODE'S CYCLE LENGTH.          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DESTMSCH.
+       AUTHOR.        R SUBRAMANIAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STM-MASTER-FILE ASSIGN TO STMMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DE-ACT-STM-KEY-AREA
+               FILE STATUS IS WS-STM-FILE-STATUS.
+
+           SELECT STM-DUE-LIST ASSIGN TO STMDUE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STM-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY DESTMFIL.
+
+       FD  STM-DUE-LIST
+           RECORDING MODE IS F.
+           COPY DESTMDUE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-STM-FILE-STATUS          PIC XX.
+           88  WS-STM-FILE-OK         VALUE '00'.
+           88  WS-STM-FILE-EOF        VALUE '10'.
+
+       01  WS-DUE-FILE-STATUS          PIC XX.
+           88  WS-DUE-FILE-OK         VALUE '00'.
+
+       01  WS-STM-FILE-OPEN-SW         PIC X       VALUE 'N'.
+           88  WS-STM-FILE-OPENED     VALUE 'Y'.
+       01  WS-DUE-FILE-OPEN-SW         PIC X       VALUE 'N'.
+           88  WS-DUE-FILE-OPENED     VALUE 'Y'.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-DATE-CYMD        PIC 9(8).
+
+       01  WS-CYCLE-DAYS               PIC 9(3).
+
+       01  WS-DATE-WORK.
+           05  WS-RUN-DATE-INTEGER     PIC S9(9).
+           05  WS-TARGET-DATE-INTEGER  PIC S9(9).
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ         PIC 9(7) VALUE ZEROS.
+           05  WS-ACCOUNTS-DUE         PIC 9(7) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-STM-FILE
+               UNTIL WS-STM-FILE-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE-CYMD
+           OPEN I-O   STM-MASTER-FILE
+           IF WS-STM-FILE-OK
+               SET WS-STM-FILE-OPENED TO TRUE
+           ELSE
+               DISPLAY 'DESTMSCH - OPEN FAILED, STATUS='
+                   WS-STM-FILE-STATUS
+               SET WS-STM-FILE-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT STM-DUE-LIST
+           IF WS-DUE-FILE-OK
+               SET WS-DUE-FILE-OPENED TO TRUE
+           ELSE
+               DISPLAY 'DESTMSCH - DUE-LIST OPEN FAILED, STATUS='
+                   WS-DUE-FILE-STATUS
+               SET WS-STM-FILE-EOF TO TRUE
+           END-IF.
+
+       2000-PROCESS-STM-FILE.
+           PERFORM 2100-READ-NEXT-STM
+           IF NOT WS-STM-FILE-EOF
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM 2200-CHECK-IF-DUE
+           END-IF.
+
+       2100-READ-NEXT-STM.
+           READ STM-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-STM-FILE-EOF TO TRUE
+           END-READ.
+
+       2200-CHECK-IF-DUE.
+           IF DE-ACT-STM-NEXT-SCHED-DATE > ZEROS
+               AND DE-ACT-STM-NEXT-SCHED-DATE <= WS-RUN-DATE-CYMD
+               PERFORM 2300-WRITE-DUE-ENTRY
+               PERFORM 2400-ADVANCE-SCHEDULE
+           END-IF.
+
+       2300-WRITE-DUE-ENTRY.
+           INITIALIZE STM-DUE-RECORD
+           MOVE DE-ACT-STM-FIRM-NO         TO STM-DUE-FIRM-NO
+           MOVE DE-ACT-STM-ACCT-NO         TO STM-DUE-ACCT-NO
+           MOVE DE-ACT-STM-STMT-CODE       TO STM-DUE-STMT-CODE
+           MOVE WS-RUN-DATE-CYMD           TO STM-DUE-LAST-GEN-DATE
+           MOVE DE-ACT-STM-NEXT-SCHED-DATE TO STM-DUE-NEXT-SCHED-DATE
+           WRITE STM-DUE-RECORD
+           ADD 1 TO WS-ACCOUNTS-DUE.
+
+       2400-ADVANCE-SCHEDULE.
+           PERFORM 2410-DETERMINE-CYCLE-DAYS
+           MOVE WS-RUN-DATE-CYMD TO DE-ACT-STM-LAST-GEN-DATE
+           COMPUTE WS-RUN-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-CYMD)
+           COMPUTE WS-TARGET-DATE-INTEGER =
+               WS-RUN-DATE-INTEGER + WS-CYCLE-DAYS
+           COMPUTE DE-ACT-STM-NEXT-SCHED-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-TARGET-DATE-INTEGER)
+           MOVE 'SYS'              TO DE-ACT-STM-CHANGE-WHO-CODE
+           MOVE 'DESTMSCH'         TO DE-ACT-STM-CHANGE-USER-ID
+           CALL 'DETSTAMP' USING DE-ACT-STM-CHANGE-TIMESTAMP
+           REWRITE STM-MASTER-RECORD
+           IF NOT WS-STM-FILE-OK
+               DISPLAY 'DESTMSCH - REWRITE FAILED FOR '
+                   DE-ACT-STM-FIRM-NO '-' DE-ACT-STM-ACCT-NO
+                   ' STATUS=' WS-STM-FILE-STATUS
+           END-IF.
+
+      *    CYCLE LENGTHS MATCH THE DE-STM-COD-STMT-CODE-IND CONVENTION:
+      *    M=MONTHLY  Q=QUARTERLY  S=SEMI-ANNUAL  A=ANNUAL
+       2410-DETERMINE-CYCLE-DAYS.
+           EVALUATE DE-ACT-STM-STMT-CODE
+               WHEN 'M'
+                   MOVE 30  TO WS-CYCLE-DAYS
+               WHEN 'Q'
+                   MOVE 91  TO WS-CYCLE-DAYS
+               WHEN 'S'
+                   MOVE 182 TO WS-CYCLE-DAYS
+               WHEN 'A'
+                   MOVE 365 TO WS-CYCLE-DAYS
+               WHEN OTHER
+                   MOVE 91  TO WS-CYCLE-DAYS
+           END-EVALUATE.
+
+       9000-TERMINATE.
+           IF WS-STM-FILE-OPENED
+               CLOSE STM-MASTER-FILE
+           END-IF
+           IF WS-DUE-FILE-OPENED
+               CLOSE STM-DUE-LIST
+           END-IF
+           DISPLAY 'DESTMSCH - RECORDS READ  : ' WS-RECORDS-READ
+           DISPLAY 'DESTMSCH - ACCOUNTS DUE   : ' WS-ACCOUNTS-DUE.
