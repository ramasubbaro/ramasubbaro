@@ -0,0 +1,41 @@
+      ******************************************************************
+      ******        SYSTEM-TIMESTAMP FORMATTER SUBPROGRAM            ******
+      ******************************************************************
+      * R SUBRAMANIAM                                                  *
+      * 08/08/2026 REVIEW FIX FOR FEATURE BACKLOG REQ 002/005/007      *
+      *          RETURNS THE CURRENT SYSTEM DATE/TIME FORMATTED AS THE *
+      *          26-BYTE DB2 EXTERNAL TIMESTAMP                        *
+      *          YYYY-MM-DD-HH.MM.SS.NNNNNN USED BY EVERY *-CHANGE-     *
+      *          TIMESTAMP FIELD IN THIS COPYBOOK FAMILY, SO BATCH      *
+      *          JOBS STOP STORING THE RAW FUNCTION CURRENT-DATE       *
+      *          RESULT (A DIFFERENT LAYOUT) INTO THOSE FIELDS.        *
+      *          CALL 'DETSTAMP' USING LK-TIMESTAMP-OUT.                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DETSTAMP.
+       AUTHOR.        R SUBRAMANIAM.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-YYYY                 PIC 9(4).
+           05  WS-CDT-MM                   PIC 9(2).
+           05  WS-CDT-DD                   PIC 9(2).
+           05  WS-CDT-HH                   PIC 9(2).
+           05  WS-CDT-MIN                  PIC 9(2).
+           05  WS-CDT-SS                   PIC 9(2).
+           05  WS-CDT-HH100                PIC 9(2).
+           05  WS-CDT-OFFSET               PIC X(5).
+
+       LINKAGE SECTION.
+       01  LK-TIMESTAMP-OUT                PIC X(26).
+
+       PROCEDURE DIVISION USING LK-TIMESTAMP-OUT.
+       0000-MAINLINE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CDT-YYYY   '-' WS-CDT-MM  '-' WS-CDT-DD  '-'
+                  WS-CDT-HH     '.' WS-CDT-MIN '.' WS-CDT-SS  '.'
+                  WS-CDT-HH100  '0000'
+               DELIMITED BY SIZE INTO LK-TIMESTAMP-OUT
+           END-STRING
+           GOBACK.
