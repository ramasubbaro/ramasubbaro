@@ -0,0 +1,125 @@
+      ******************************************************************
+      ******        DE-STM-COD CHANGE-HISTORY WRITER SUBPROGRAM     ******
+      ******************************************************************
+      ******************************************************************
+      **                      PROGRAM CHANGE HISTORY                    **
+      ******************************************************************
+      * R SUBRAMANIAM                                                  *
+      * 08/08/2026 FEATURE BACKLOG REQ 005                             *
+      *          CALLED BY THE STM-COD MAINTENANCE LOGIC WITH THE      *
+      *          RECORD ABOUT TO BE OVERWRITTEN, BEFORE THE REWRITE IS *
+      *          APPLIED. APPENDS IT TO STM-COD-HIST-FILE UNDER THE    *
+      *          NEXT SEQ-NO FOR THAT FIRM/SUB SO "WHAT WERE THE       *
+      *          DEFAULTS ON DATE X" CAN BE ANSWERED LATER.            *
+      *          CALL 'DESCDHST' USING STM-COD-MASTER-RECORD           *
+      *                               WS-HIST-RETURN-CODE.             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DESCDHST.
+       AUTHOR.        R SUBRAMANIAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STM-COD-HIST-FILE ASSIGN TO STMCDHST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STM-COD-HIST-KEY
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STM-COD-HIST-FILE
+           RECORDING MODE IS F.
+           COPY DESCDHST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-HIST-FILE-STATUS          PIC XX.
+           88  WS-HIST-FILE-OK         VALUE '00'.
+           88  WS-HIST-FILE-NOTFND     VALUE '23'.
+
+       01  WS-HIGH-SEQ-NO                PIC 9(4).
+
+       LINKAGE SECTION.
+           COPY DESCDFIL.
+       01  LK-HIST-RETURN-CODE           PIC 9(2).
+           88  LK-HIST-WRITE-OK         VALUE ZEROS.
+           88  LK-HIST-WRITE-FAILED     VALUE 99.
+
+       PROCEDURE DIVISION USING STM-COD-MASTER-RECORD
+                                 LK-HIST-RETURN-CODE.
+       0000-MAINLINE.
+           MOVE ZEROS TO LK-HIST-RETURN-CODE
+           OPEN I-O STM-COD-HIST-FILE
+           IF WS-HIST-FILE-OK
+               PERFORM 1000-FIND-HIGH-SEQ-NO
+               PERFORM 2000-WRITE-HISTORY-VERSION
+               CLOSE STM-COD-HIST-FILE
+           ELSE
+               SET LK-HIST-WRITE-FAILED TO TRUE
+           END-IF
+           GOBACK.
+
+       1000-FIND-HIGH-SEQ-NO.
+           MOVE ZEROS TO WS-HIGH-SEQ-NO
+           MOVE DE-STM-COD-FIRM-NO TO DE-STM-COD-HIST-FIRM-NO
+           MOVE DE-STM-COD-SUB-NO  TO DE-STM-COD-HIST-SUB-NO
+           MOVE 9999               TO DE-STM-COD-HIST-SEQ-NO
+           START STM-COD-HIST-FILE
+               KEY IS LESS THAN OR EQUAL TO STM-COD-HIST-KEY
+               INVALID KEY
+                   MOVE ZEROS TO WS-HIGH-SEQ-NO
+               NOT INVALID KEY
+                   READ STM-COD-HIST-FILE NEXT RECORD
+                       AT END
+                           MOVE ZEROS TO WS-HIGH-SEQ-NO
+                       NOT AT END
+                           PERFORM 1100-SET-HIGH-SEQ-IF-MATCH
+                   END-READ
+           END-START.
+
+       1100-SET-HIGH-SEQ-IF-MATCH.
+           IF DE-STM-COD-HIST-FIRM-NO = DE-STM-COD-FIRM-NO
+               AND DE-STM-COD-HIST-SUB-NO = DE-STM-COD-SUB-NO
+               MOVE DE-STM-COD-HIST-SEQ-NO TO WS-HIGH-SEQ-NO
+           ELSE
+               MOVE ZEROS TO WS-HIGH-SEQ-NO
+           END-IF.
+
+       2000-WRITE-HISTORY-VERSION.
+           INITIALIZE STM-COD-HIST-RECORD
+           MOVE DE-STM-COD-FIRM-NO  TO DE-STM-COD-HIST-FIRM-NO
+           MOVE DE-STM-COD-SUB-NO   TO DE-STM-COD-HIST-SUB-NO
+           COMPUTE DE-STM-COD-HIST-SEQ-NO = WS-HIGH-SEQ-NO + 1
+           MOVE DE-STM-COD-REP      TO DE-STM-COD-HIST-REP
+           MOVE DE-STM-COD-STMT-CODE-IND
+                                    TO DE-STM-COD-HIST-STMT-CODE-IND
+           MOVE DE-STM-COD-FILE-TYPE-IND
+                                    TO DE-STM-COD-HIST-FILE-TYPE-IND
+           MOVE DE-STM-COD-COST-BASIS-SW
+                                    TO DE-STM-COD-HIST-COST-BASIS-SW
+           MOVE DE-STM-COD-TAX-LOTS-SW
+                                    TO DE-STM-COD-HIST-TAX-LOTS-SW
+           MOVE DE-STM-COD-REALIZED-IND
+                                    TO DE-STM-COD-HIST-REALIZED-IND
+           MOVE DE-STM-COD-OFF-PREMISE-SW
+                                    TO DE-STM-COD-HIST-OFF-PREMISE-SW
+           MOVE DE-STM-COD-PAYDOWN-OPEN-SW
+                                    TO DE-STM-COD-HIST-PAYDOWN-OPEN-SW
+           MOVE DE-STM-COD-PAYDOWN-CLOS-SW
+                                    TO DE-STM-COD-HIST-PAYDOWN-CLOS-SW
+           MOVE DE-STM-COD-DESCRIPTION
+                                    TO DE-STM-COD-HIST-DESCRIPTION
+           MOVE DE-STM-COD-GORL-OVERRIDE-SW
+                                    TO DE-STM-COD-HIST-GORL-OVERRIDE-SW
+           MOVE DE-STM-COD-CHANGE-DATE
+                                    TO DE-STM-COD-HIST-CHANGE-DATE
+           MOVE DE-STM-COD-CHANGE-WHO-CODE
+                                    TO DE-STM-COD-HIST-CHANGE-WHO-CODE
+           MOVE DE-STM-COD-TAX-LOTS-IND
+                                    TO DE-STM-COD-HIST-TAX-LOTS-IND
+           CALL 'DETSTAMP' USING DE-STM-COD-HIST-SUPERSEDED-TS
+           WRITE STM-COD-HIST-RECORD
+           IF NOT WS-HIST-FILE-OK
+               SET LK-HIST-WRITE-FAILED TO TRUE
+           END-IF.
