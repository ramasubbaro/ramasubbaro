@@ -0,0 +1,109 @@
+      ******************************************************************
+      ******        DE20050 HOLD EXPIRATION MAINTENANCE JOB        ******
+      ******************************************************************
+      ******************************************************************
+      **                      PROGRAM CHANGE HISTORY                    **
+      ******************************************************************
+      * R SUBRAMANIAM                                                  *
+      * 08/08/2026 FEATURE BACKLOG REQ 002                             *
+      *          BATCH MAINTENANCE PROGRAM - WALKS THE HOLD MASTER     *
+      *          FILE AND AUTO-RELEASES ANY DE-ACT-HLD-LAYOUT WHOSE    *
+      *          DE-ACT-HLD-EXPIRATION-DATE HAS PASSED AS OF THE RUN   *
+      *          DATE. CLEARS THE METHOD/REASON CODE AND STAMPS A      *
+      *          SYSTEM CHANGE-WHO-CODE OF 'SYS' SO THE RELEASE IS     *
+      *          VISIBLE ON THE NEXT DE20050 INQUIRY.                  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DEHLDEXP.
+       AUTHOR.        R SUBRAMANIAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HLD-MASTER-FILE ASSIGN TO HLDMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DE-ACT-HLD-KEY-AREA
+               FILE STATUS IS WS-HLD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HLD-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY DEHLDFIL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-HLD-FILE-STATUS          PIC XX.
+           88  WS-HLD-FILE-OK         VALUE '00'.
+           88  WS-HLD-FILE-EOF        VALUE '10'.
+
+       01  WS-HLD-FILE-OPEN-SW         PIC X       VALUE 'N'.
+           88  WS-HLD-FILE-OPENED     VALUE 'Y'.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-DATE-CYMD        PIC 9(8).
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ         PIC 9(7) VALUE ZEROS.
+           05  WS-HOLDS-RELEASED       PIC 9(7) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-HOLD-FILE
+               UNTIL WS-HLD-FILE-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE-CYMD
+           OPEN I-O HLD-MASTER-FILE
+           IF WS-HLD-FILE-OK
+               SET WS-HLD-FILE-OPENED TO TRUE
+           ELSE
+               DISPLAY 'DEHLDEXP - OPEN FAILED, STATUS='
+                   WS-HLD-FILE-STATUS
+               SET WS-HLD-FILE-EOF TO TRUE
+           END-IF.
+
+       2000-PROCESS-HOLD-FILE.
+           PERFORM 2100-READ-NEXT-HOLD
+           IF NOT WS-HLD-FILE-EOF
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM 2200-RELEASE-IF-EXPIRED
+           END-IF.
+
+       2100-READ-NEXT-HOLD.
+           READ HLD-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-HLD-FILE-EOF TO TRUE
+           END-READ.
+
+       2200-RELEASE-IF-EXPIRED.
+           IF NOT DE-ACT-HLD-NO-EXPIRATION
+               AND DE-ACT-HLD-EXPIRATION-DATE <= WS-RUN-DATE-CYMD
+               PERFORM 2300-RELEASE-HOLD
+           END-IF.
+
+       2300-RELEASE-HOLD.
+           MOVE SPACES             TO DE-ACT-HLD-ACCT-METHOD-CODE
+           MOVE SPACES             TO DE-ACT-HLD-REASON-CODE
+           MOVE ZEROS              TO DE-ACT-HLD-EXPIRATION-DATE
+           MOVE 'SYS'              TO DE-ACT-HLD-CHANGE-WHO-CODE
+           MOVE 'DEHLDEXP'         TO DE-ACT-HLD-CHANGE-USER-ID
+           CALL 'DETSTAMP' USING DE-ACT-HLD-CHANGE-TIMESTAMP
+           REWRITE HLD-MASTER-RECORD
+           IF WS-HLD-FILE-OK
+               ADD 1 TO WS-HOLDS-RELEASED
+           ELSE
+               DISPLAY 'DEHLDEXP - REWRITE FAILED FOR '
+                   DE-ACT-HLD-FIRM-NO '-' DE-ACT-HLD-ACCT-NO
+                   ' STATUS=' WS-HLD-FILE-STATUS
+           END-IF.
+
+       9000-TERMINATE.
+           IF WS-HLD-FILE-OPENED
+               CLOSE HLD-MASTER-FILE
+           END-IF
+           DISPLAY 'DEHLDEXP - RECORDS READ      : ' WS-RECORDS-READ
+           DISPLAY 'DEHLDEXP - HOLDS AUTO-RELEASED: ' WS-HOLDS-RELEASED.
