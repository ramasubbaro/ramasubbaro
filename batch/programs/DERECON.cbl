@@ -0,0 +1,194 @@
+      ******************************************************************
+      ******  FILE-MODE / DB-MODE RECONCILIATION BATCH JOB (DERECON) ******
+      ******************************************************************
+      ******************************************************************
+      **                      PROGRAM CHANGE HISTORY                    **
+      ******************************************************************
+      * R SUBRAMANIAM                                                  *
+      * 08/08/2026 FEATURE BACKLOG REQ 008                             *
+      *          COMPARES THE DE-ACT-HLD/DE-ACT-STM/DE-STM-COD KEYS    *
+      *          SEEN BY FILE-MODE PROCESSING AGAINST THE SAME KEYS AS  *
+      *          SEEN BY DB-MODE PROCESSING (DE-FILE-OR-DB-MODE IN     *
+      *          DE-COMM-AREA SELECTS WHICH SOURCE AN ONLINE REQUEST    *
+      *          USES). THIS SANDBOX HAS NO DB2 CONNECTIVITY, SO THE   *
+      *          DB-MODE SIDE IS STOOD IN BY A FLAT-FILE EXTRACT WITH   *
+      *          THE SAME LAYOUT AS THE FILE-MODE EXTRACT - IN         *
+      *          PRODUCTION THE DB-MODE-EXTRACT WOULD BE UNLOADED FROM  *
+      *          DB2 BY A PRIOR JCL STEP. BOTH EXTRACTS MUST ARRIVE     *
+      *          SORTED ASCENDING BY REC-TYPE/FIRM-NO/SUB-OR-ACCT.      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DERECON.
+       AUTHOR.        R SUBRAMANIAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-MODE-EXTRACT ASSIGN TO FMEXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FM-FILE-STATUS.
+           SELECT DB-MODE-EXTRACT ASSIGN TO DBEXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DB-FILE-STATUS.
+           SELECT RECON-REPORT ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE-MODE-EXTRACT.
+       01  FM-EXTRACT-RECORD.
+           05  FM-RECON-REC-TYPE              PIC X(3).
+           05  FM-RECON-FIRM-NO                PIC 9(3).
+           05  FM-RECON-SUB-OR-ACCT            PIC 9(8).
+           05  FM-RECON-CHANGE-TIMESTAMP       PIC X(26).
+           05  FILLER                          PIC X(10).
+
+       FD  DB-MODE-EXTRACT.
+       01  DB-EXTRACT-RECORD.
+           05  DB-RECON-REC-TYPE              PIC X(3).
+           05  DB-RECON-FIRM-NO                PIC 9(3).
+           05  DB-RECON-SUB-OR-ACCT            PIC 9(8).
+           05  DB-RECON-CHANGE-TIMESTAMP       PIC X(26).
+           05  FILLER                          PIC X(10).
+
+       FD  RECON-REPORT.
+           COPY DERECRPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FM-FILE-STATUS             PIC XX.
+           88  WS-FM-FILE-OK            VALUE '00'.
+           88  WS-FM-FILE-EOF           VALUE '10'.
+       01  WS-DB-FILE-STATUS             PIC XX.
+           88  WS-DB-FILE-OK            VALUE '00'.
+           88  WS-DB-FILE-EOF           VALUE '10'.
+       01  WS-RPT-FILE-STATUS            PIC XX.
+           88  WS-RPT-FILE-OK           VALUE '00'.
+
+       01  WS-FM-AT-END-SW               PIC X(1)    VALUE 'N'.
+           88  WS-FM-AT-END             VALUE 'Y'.
+       01  WS-DB-AT-END-SW               PIC X(1)    VALUE 'N'.
+           88  WS-DB-AT-END             VALUE 'Y'.
+
+       01  WS-FM-COMPARE-KEY.
+           05  WS-FM-KEY-REC-TYPE         PIC X(3).
+           05  WS-FM-KEY-FIRM-NO          PIC 9(3).
+           05  WS-FM-KEY-SUB-OR-ACCT      PIC 9(8).
+       01  WS-DB-COMPARE-KEY.
+           05  WS-DB-KEY-REC-TYPE         PIC X(3).
+           05  WS-DB-KEY-FIRM-NO          PIC 9(3).
+           05  WS-DB-KEY-SUB-OR-ACCT      PIC 9(8).
+
+       01  WS-COUNTS.
+           05  WS-MATCH-COUNT             PIC 9(7)    VALUE ZEROS.
+           05  WS-MISMATCH-COUNT          PIC 9(7)    VALUE ZEROS.
+           05  WS-MISSING-IN-DB-COUNT     PIC 9(7)    VALUE ZEROS.
+           05  WS-MISSING-IN-FILE-COUNT   PIC 9(7)    VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT FILE-MODE-EXTRACT
+                INPUT DB-MODE-EXTRACT
+                OUTPUT RECON-REPORT
+           IF WS-FM-FILE-OK AND WS-DB-FILE-OK AND WS-RPT-FILE-OK
+               PERFORM 1000-READ-FILE-MODE
+               PERFORM 1100-READ-DB-MODE
+               PERFORM 2000-MERGE-COMPARE
+                   UNTIL WS-FM-AT-END AND WS-DB-AT-END
+               DISPLAY 'DERECON - MATCHED:     ' WS-MATCH-COUNT
+               DISPLAY 'DERECON - MISMATCHED:  ' WS-MISMATCH-COUNT
+               DISPLAY 'DERECON - MISSING-DB:  ' WS-MISSING-IN-DB-COUNT
+               DISPLAY 'DERECON - MISSING-FIL: '
+                       WS-MISSING-IN-FILE-COUNT
+           ELSE
+               DISPLAY 'DERECON - OPEN FAILED, FM=' WS-FM-FILE-STATUS
+                       ' DB=' WS-DB-FILE-STATUS
+                       ' RPT=' WS-RPT-FILE-STATUS
+           END-IF
+           CLOSE FILE-MODE-EXTRACT DB-MODE-EXTRACT RECON-REPORT
+           GOBACK.
+
+       1000-READ-FILE-MODE.
+           READ FILE-MODE-EXTRACT
+               AT END
+                   SET WS-FM-AT-END TO TRUE
+                   MOVE HIGH-VALUES TO WS-FM-COMPARE-KEY
+               NOT AT END
+                   MOVE FM-RECON-REC-TYPE     TO WS-FM-KEY-REC-TYPE
+                   MOVE FM-RECON-FIRM-NO      TO WS-FM-KEY-FIRM-NO
+                   MOVE FM-RECON-SUB-OR-ACCT  TO WS-FM-KEY-SUB-OR-ACCT
+           END-READ.
+
+       1100-READ-DB-MODE.
+           READ DB-MODE-EXTRACT
+               AT END
+                   SET WS-DB-AT-END TO TRUE
+                   MOVE HIGH-VALUES TO WS-DB-COMPARE-KEY
+               NOT AT END
+                   MOVE DB-RECON-REC-TYPE     TO WS-DB-KEY-REC-TYPE
+                   MOVE DB-RECON-FIRM-NO      TO WS-DB-KEY-FIRM-NO
+                   MOVE DB-RECON-SUB-OR-ACCT  TO WS-DB-KEY-SUB-OR-ACCT
+           END-READ.
+
+       2000-MERGE-COMPARE.
+           EVALUATE TRUE
+               WHEN WS-FM-COMPARE-KEY < WS-DB-COMPARE-KEY
+                   PERFORM 2100-REPORT-MISSING-IN-DB
+                   PERFORM 1000-READ-FILE-MODE
+               WHEN WS-FM-COMPARE-KEY > WS-DB-COMPARE-KEY
+                   PERFORM 2200-REPORT-MISSING-IN-FILE
+                   PERFORM 1100-READ-DB-MODE
+               WHEN OTHER
+                   PERFORM 2300-COMPARE-TIMESTAMPS
+                   PERFORM 1000-READ-FILE-MODE
+                   PERFORM 1100-READ-DB-MODE
+           END-EVALUATE.
+
+       2100-REPORT-MISSING-IN-DB.
+           INITIALIZE RECON-REPORT-LINE
+           MOVE WS-FM-KEY-REC-TYPE        TO RECON-RPT-REC-TYPE
+           MOVE WS-FM-KEY-FIRM-NO         TO RECON-RPT-FIRM-NO
+           MOVE WS-FM-KEY-SUB-OR-ACCT     TO RECON-RPT-SUB-OR-ACCT
+           MOVE 'MISSING IN DB MODE'      TO RECON-RPT-REASON
+           MOVE FM-RECON-CHANGE-TIMESTAMP TO RECON-RPT-FILE-TIMESTAMP
+           WRITE RECON-REPORT-LINE
+           IF NOT WS-RPT-FILE-OK
+               DISPLAY 'DERECON - REPORT WRITE FAILED, STATUS='
+                       WS-RPT-FILE-STATUS
+           END-IF
+           ADD 1 TO WS-MISSING-IN-DB-COUNT.
+
+       2200-REPORT-MISSING-IN-FILE.
+           INITIALIZE RECON-REPORT-LINE
+           MOVE WS-DB-KEY-REC-TYPE        TO RECON-RPT-REC-TYPE
+           MOVE WS-DB-KEY-FIRM-NO         TO RECON-RPT-FIRM-NO
+           MOVE WS-DB-KEY-SUB-OR-ACCT     TO RECON-RPT-SUB-OR-ACCT
+           MOVE 'MISSING IN FILE MODE'    TO RECON-RPT-REASON
+           MOVE DB-RECON-CHANGE-TIMESTAMP TO RECON-RPT-DB-TIMESTAMP
+           WRITE RECON-REPORT-LINE
+           IF NOT WS-RPT-FILE-OK
+               DISPLAY 'DERECON - REPORT WRITE FAILED, STATUS='
+                       WS-RPT-FILE-STATUS
+           END-IF
+           ADD 1 TO WS-MISSING-IN-FILE-COUNT.
+
+       2300-COMPARE-TIMESTAMPS.
+           IF FM-RECON-CHANGE-TIMESTAMP = DB-RECON-CHANGE-TIMESTAMP
+               ADD 1 TO WS-MATCH-COUNT
+           ELSE
+               INITIALIZE RECON-REPORT-LINE
+               MOVE WS-FM-KEY-REC-TYPE     TO RECON-RPT-REC-TYPE
+               MOVE WS-FM-KEY-FIRM-NO      TO RECON-RPT-FIRM-NO
+               MOVE WS-FM-KEY-SUB-OR-ACCT  TO RECON-RPT-SUB-OR-ACCT
+               MOVE 'TIMESTAMP MISMATCH'   TO RECON-RPT-REASON
+               MOVE FM-RECON-CHANGE-TIMESTAMP
+                                    TO RECON-RPT-FILE-TIMESTAMP
+               MOVE DB-RECON-CHANGE-TIMESTAMP
+                                    TO RECON-RPT-DB-TIMESTAMP
+               WRITE RECON-REPORT-LINE
+               IF NOT WS-RPT-FILE-OK
+                   DISPLAY 'DERECON - REPORT WRITE FAILED, STATUS='
+                           WS-RPT-FILE-STATUS
+               END-IF
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
