@@ -2,9 +2,9 @@
       ******        WEB ENABLEMENT COPYBOOK FOR DE20050           ******00000200
       *****                WEB SERVICE ACCOUNT PARAMETERS          *****00000300
       *****         DECOMM + DEHAPI + DEACTHLD + DEACTSTM +        *****00050000
-      *****         (256)  + (1250) + (198)    +  (199)            *****00050000
-      *****         DESTMCOD + DERETURN                            *****00050000
-      *****          (150)   +  (300)                              *****00050000
+      *****         (256)  + (1378) + (198)    +  (199)            *****00050000
+      *****         DESTMCOD + DERETURN + DEMADD + DEWASHSALE      *****00050000
+      *****          (150)   +  (300)   +  (278) +  (109)          *****00050000
       ****          COPYBOOK LENGTH = 4096                          ****00000600
       ******************************************************************00000700
       ******************************************************************00000800
@@ -48,6 +48,7 @@ WEB    01  WEB-DE20050-PARAMETERS.                                      00070000
                        88  FUNC-INQ      VALUE 'INQ '.
 041412                 88  FUNC-FIRST    VALUE 'IFUN'.
                        88  FUNC-FRWD     VALUE 'FRWD'.
+080826                 88  FUNC-BKWD     VALUE 'BKWD'.
                        88  FUNC-LAST     VALUE 'LAST'.
 041412                 88  FUNC-CLOSE    VALUE 'CFUN'.
 111012                 88  FUNC-WASH-ADD VALUE 'WASH'.
@@ -153,7 +154,14 @@ WEB   *                    20  FILLER        PIC X(5).
                    07  DE-HAPI-ACTMESS4             PIC X(60).
                    07  DE-HAPI-ACTMESS5             PIC X(60).
                    07  DE-HAPI-INTCODE              PIC X(20).
-                   07  FILLER                       PIC X(208).
+080826             07  DE-HAPI-BRCHMESS             PIC X(01).
+080826             07  DE-HAPI-BRCH-FROM-STAT       PIC X(10).
+080826             07  DE-HAPI-BRCH-MSG-BLANK       PIC X(25).
+080826             07  DE-HAPI-BRCHMESS1            PIC X(60).
+080826             07  DE-HAPI-BRCHMESS2            PIC X(60).
+080826             07  DE-HAPI-BRCHMESS3            PIC X(60).
+080826             07  DE-HAPI-BRCHMESS4            PIC X(60).
+080826             07  DE-HAPI-BRCHMESS5            PIC X(60).
 
 WEB   *    04  DE-ACT-HLD-KEY-AREA                     PIC X(11).
 WEB   *    04  FILLER REDEFINES DE-ACT-HLD-KEY-AREA.
@@ -171,7 +179,10 @@ WEB   *        05  DE-ACT-HLD-ACCT-NO-X                PIC X(8).
                05  DE-ACT-HLD-APLY-PYDWN-CLS-IND       PIC X(1).
                05  DE-ACT-HLD-CHANGE-WHO-CODE          PIC X(3).
                05  DE-ACT-HLD-CHANGE-USER-ID           PIC X(10).
-               05  FILLER                              PIC X(144).
+080826         05  DE-ACT-HLD-REASON-CODE              PIC X(4).
+080826         05  DE-ACT-HLD-EXPIRATION-DATE          PIC 9(8).
+080826             88  DE-ACT-HLD-NO-EXPIRATION       VALUE ZEROS.
+               05  FILLER                              PIC X(132).
 
 WEB   *    04  DE-ACT-HLD-LAYOUT-X REDEFINES DE-ACT-HLD-LAYOUT.
 WEB   *        05  DE-ACT-HLD-CHANGE-TIMESTAMP-X       PIC X(26).
@@ -217,7 +228,9 @@ WEB   *        05  DE-ACT-STM-ACCT-NO-X                PIC X(8).
                    07  DE-ACT-STM-GORL-OVERRIDE-DEFA       PIC X.
                    07  DE-ACT-STM-REP-COPY-DEFA            PIC X.
                    07  FILLER                              PIC X(3).
-020803         05  FILLER                              PIC X(100).
+080826         05  DE-ACT-STM-LAST-GEN-DATE            PIC 9(8).
+080826         05  DE-ACT-STM-NEXT-SCHED-DATE          PIC 9(8).
+020803         05  FILLER                              PIC X(84).
 
 WEB   *    04  DE-ACT-STM-LAYOUT-X REDEFINES DE-ACT-STM-LAYOUT.
 WEB   *        05  DE-ACT-STM-CHANGE-TIMESTAMP-X       PIC X(26).
@@ -261,7 +274,46 @@ WEB   *    04  FILLER REDEFINES DE-STM-COD-KEY-AREA.
                05  DE-STM-COD-CHANGE-WHO-CODE          PIC X(3).
                05  DE-STM-COD-TAX-LOTS-IND             PIC X(1).
 WEB   *        05  FILLER                              PIC X(81).
-WEB        04  FILLER                                  PIC X(1830).
+
+080826     04  DE-MADD-KEY-AREA.
+080826         05  DE-MADD-FIRM-NO                      PIC 9(3).
+080826         05  DE-MADD-ACCT-NO                      PIC 9(8).
+080826     04  DE-MADD-LAYOUT.
+080826         05  DE-MADD-CHANGE-TIMESTAMP             PIC X(26).
+080826         05  DE-MADD-EFFECTIVE-DATE               PIC 9(8).
+080826         05  DE-MADD-LINE1                        PIC X(30).
+080826         05  DE-MADD-LINE2                        PIC X(30).
+080826         05  DE-MADD-LINE3                        PIC X(30).
+080826         05  DE-MADD-LINE4                        PIC X(30).
+080826         05  DE-MADD-LINE5                        PIC X(30).
+080826         05  DE-MADD-LINE6                        PIC X(30).
+080826         05  DE-MADD-CITY                         PIC X(25).
+080826         05  DE-MADD-STATE                        PIC X(2).
+080826         05  DE-MADD-ZIP                          PIC X(10).
+080826         05  DE-MADD-COUNTRY                      PIC X(3).
+080826         05  DE-MADD-CHANGE-WHO-CODE              PIC X(3).
+080826         05  DE-MADD-CHANGE-USER-ID               PIC X(10).
+080826         05  FILLER                               PIC X(20).
+
+080826     04  DE-WASH-SALE-KEY-AREA.
+080826         05  DE-WASH-SALE-FIRM-NO                 PIC 9(3).
+080826         05  DE-WASH-SALE-ACCT-NO                 PIC 9(8).
+080826         05  DE-WASH-SALE-CUSIP                   PIC X(9).
+080826         05  DE-WASH-SALE-TRADE-DATE              PIC 9(8).
+080826     04  DE-WASH-SALE-LAYOUT.
+080826         05  DE-WASH-SALE-CHANGE-TIMESTAMP        PIC X(26).
+080826         05  DE-WASH-SALE-DISALLOW-LOSS-AMT       PIC S9(9)V99.
+080826         05  DE-WASH-SALE-REPLACEMENT-CUSIP       PIC X(9).
+080826         05  DE-WASH-SALE-REPLACEMENT-DATE        PIC 9(8).
+080826         05  DE-WASH-SALE-IND                     PIC X(1).
+080826             88  DE-WASH-SALE-APPLIES             VALUE 'Y'.
+080826             88  DE-WASH-SALE-NOT-APPLICABLE VALUE 'N' SPACES.
+080826         05  DE-WASH-SALE-ADJ-BASIS-AMT           PIC S9(9)V99.
+080826         05  DE-WASH-SALE-CHANGE-WHO-CODE         PIC X(3).
+080826         05  DE-WASH-SALE-CHANGE-USER-ID          PIC X(10).
+080826         05  FILLER                               PIC X(2).
+
+WEB        04  FILLER                                  PIC X(1295).
 
 *******  DATA ENGINE RETURN CODES
            04  DE-RETURN-CODE-TABLE.
@@ -271,4 +323,8 @@ WEB        04  FILLER                                  PIC X(1830).
                        88  DE-RETURN-EDIT-ERROR       VALUE 'E'.
                        88  DE-RETURN-SYSTEM-ERROR     VALUE 'S'.
                    10  DE-RETURN-CODE                 PIC 9(4).
-               05  FILLER                              PIC X(50).
+080826         05  DE-RETURN-OVERFLOW-IND              PIC X(1).
+080826             88  DE-RETURN-TABLE-OVERFLOW       VALUE 'Y'.
+080826             88  DE-RETURN-TABLE-NOT-OVERFLOW   VALUE 'N' SPACES.
+080826         05  DE-RETURN-SUPPRESSED-COUNT          PIC 9(4).
+               05  FILLER                              PIC X(45).
